@@ -0,0 +1,331 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. NUMROMO.
+000120 AUTHOR. TRONCOSO LEANDRO.
+000130 INSTALLATION. DEPARTAMENTO DE SISTEMAS.
+000140 DATE-WRITTEN. 09/08/2026.
+000150 DATE-COMPILED. 09/08/2026.
+000160*----------------------------------------------------------------
+000170* HISTORIAL DE MODIFICACIONES
+000180*----------------------------------------------------------------
+000190* FECHA       AUTOR   DESCRIPCION
+000200* ----------  ------  ----------------------------------------
+000210* 09/08/2026  TL      VERSION ORIGINAL. TRANSACCION EN LINEA
+000220*                     PARA CONSULTAR Y CORREGIR REGISTROS DEL
+000230*                     ARCHIVO MAESTRO DE CONVERSIONES SIN
+000240*                     ESPERAR AL PROCESO POR LOTES. REUTILIZA
+000250*                     EL SUBPROGRAMA NUMCNV PARA QUE LA FORMA
+000260*                     ROMANA SE CALCULE SIEMPRE CON LA MISMA
+000270*                     LOGICA QUE USA NUMROM.
+000280* 09/08/2026  TL      LIMITACION CONOCIDA: 1000-RECIBIR-PANTALLA
+000290*                     SOLO HACE RECEIVE CUANDO EIBCALEN = 0 (EL
+000300*                     PRIMER TRAMO DE LA CONVERSACION). LOS
+000310*                     TRAMOS SIGUIENTES REUTILIZAN LA COMMAREA
+000320*                     DEVUELTA POR EL RETURN ANTERIOR EN LUGAR DE
+000330*                     RECIBIR UNA CONSULTA O CORRECCION NUEVA, ES
+000340*                     DECIR QUE HOY LA TRANSACCION RESUELVE UNA
+000350*                     UNICA CONSULTA POR CADA ENGANCHE DESDE LA
+000360*                     TERMINAL. PARA SOSTENER VARIAS CONSULTAS
+000370*                     SEGUIDAS EN LA MISMA PANTALLA HARIA FALTA
+000380*                     UN RECEIVE EN CADA TRAMO (NO SOLO EN EL
+000390*                     PRIMERO), LO QUE QUEDA PENDIENTE PARA UNA
+000400*                     PROXIMA REVISION.
+000410* 09/08/2026  TL      SE RESUELVE LA LIMITACION DEL ENTRY ANTERIOR:
+000420*                     0000-MAINLINE AHORA HACE RECEIVE EN TODOS LOS
+000430*                     TRAMOS DE LA CONVERSACION (NO SOLO CUANDO
+000440*                     EIBCALEN = 0), PARA QUE UN OPERADOR PUEDA
+000450*                     ENCADENAR VARIAS CONSULTAS O CORRECCIONES
+000460*                     DESDE LA MISMA TERMINAL SIN REENGANCHAR LA
+000470*                     TRANSACCION.
+000480* 09/08/2026  TL      3000-MODIFICAR VALIDA EL RANGO DE COM-
+000490*                     NUMERO-IN ANTES DE LLAMAR A NUMCNV: ESE
+000500*                     SUBPROGRAMA SOLO SOPORTA 1-3999 (COMO
+000510*                     NUMROM), Y UN NUMERO FUERA DE RANGO TECLEADO
+000520*                     EN LA PANTALLA PODIA DESBORDAR EL ARREGLO
+000530*                     INTERNO DE NUMCNV EN LUGAR DE RECHAZARSE.
+000540* 09/08/2026  TL      3020-ACTUALIZAR-REGISTRO YA NO TRUNCA
+000550*                     COM-STRING-ROMANO A 8 POSICIONES: AHORA QUE
+000560*                     ROMANLAY-STRING-ROMANO TIENE 15 POSICIONES
+000570*                     (VER ROMANLAY), EL VALOR COMPLETO ENTRA EN
+000580*                     EL MAESTRO Y EL MENSAJE AL OPERADOR MUESTRA
+000590*                     EL ROMANO CORRECTO EN LUGAR DE UNO CORTADO.
+000600*                     DE PASO SE REORDENA EL MENSAJE DE 2000-
+000610*                     CONSULTAR PARA QUE EL ROMANO (DE ANCHO
+000620*                     VARIABLE) QUEDE AL FINAL, EVITANDO EL HUECO
+000630*                     DE ESPACIOS QUE DEJABA EN EL MEDIO DEL TEXTO.
+000640* 09/08/2026  TL      SE AGREGA LA FUNCION B (NAVEGAR) PARA
+000650*                     RECORRER EL MAESTRO A PARTIR DE UN NUMERO
+000660*                     DADO, YA QUE LA TRANSACCION SOLO PERMITIA
+000670*                     CONSULTAR O CORREGIR UN REGISTRO POR VEZ.
+000680* 09/08/2026  TL      SE ELIMINA EL LINKAGE SECTION CON
+000690*                     DFHCOMMAREA/LK-COMMAREA: ERA UN RESABIO DEL
+000700*                     DISEÑO ANTERIOR A QUE 1000-RECIBIR-PANTALLA
+000710*                     HICIERA RECEIVE EN TODOS LOS TRAMOS, Y YA NO
+000720*                     SE REFERENCIABA EN NINGUN LADO DEL PROGRAMA.
+000730*----------------------------------------------------------------
+000740 ENVIRONMENT DIVISION.
+000750 DATA DIVISION.
+000760 WORKING-STORAGE SECTION.
+000770*----------------------------------------------------------------
+000780*                 A R E A   D E   T R A B A J O
+000790*----------------------------------------------------------------
+000800 01  REG-MAESTRO.
+000810     COPY ROMANLAY.
+000820 01  WS-MENSAJE-PANTALLA        PIC X(79).
+000830 01  WS-RESP-CICS               PIC S9(08) COMP.
+000840 77  WS-SW-ENCONTRADO           PIC X(01) VALUE "N".
+000850     88  WS-REGISTRO-ENCONTRADO       VALUE "S".
+000860*----------------------------------------------------------------
+000870*      AREA DE TRABAJO PARA LA NAVEGACION (FUNCION B)
+000880*----------------------------------------------------------------
+000890 77  WS-BROWSE-CONTADOR         PIC 9(02) VALUE 0.
+000900 77  WS-BROWSE-MAX              PIC 9(02) VALUE 5.
+000910 01  WS-LISTADO-PANTALLA.
+000920     05  WS-LISTADO-LINEA OCCURS 5 TIMES
+000930                                PIC X(79).
+000940*----------------------------------------------------------------
+000950*      AREA DE COMUNICACION ENTRE TRANSACCIONES (COMMAREA)
+000960*----------------------------------------------------------------
+000970 01  WS-COMMAREA.
+000980     05  COM-FUNCION            PIC X(01).
+000990         88  COM-FUNCION-CONSULTA      VALUE "C".
+001000         88  COM-FUNCION-MODIFICA      VALUE "M".
+001010         88  COM-FUNCION-NAVEGA        VALUE "B".
+001020     05  COM-NUMERO-IN          PIC 9(04).
+001030     05  COM-STRING-ROMANO      PIC X(15).
+001040 PROCEDURE DIVISION.
+001050*----------------------------------------------------------------
+001060*                        P A R R A F O   P R I N C I P A L
+001070*----------------------------------------------------------------
+001080 0000-MAINLINE.
+001090     EXEC CICS HANDLE CONDITION
+001100         NOTFND    (8100-NO-ENCONTRADO)
+001110         ERROR     (8200-ERROR-CICS)
+001120     END-EXEC
+001130
+001140     PERFORM 1000-RECIBIR-PANTALLA THRU 1000-EXIT
+001150
+001160     EVALUATE TRUE
+001170         WHEN COM-FUNCION-CONSULTA
+001180             PERFORM 2000-CONSULTAR THRU 2000-EXIT
+001190         WHEN COM-FUNCION-MODIFICA
+001200             PERFORM 3000-MODIFICAR THRU 3000-EXIT
+001210         WHEN COM-FUNCION-NAVEGA
+001220             PERFORM 4000-NAVEGAR THRU 4000-EXIT
+001230         WHEN OTHER
+001240             MOVE "INVALIDA. USAR C=CONS, M=MODIF, B=BROWSE."
+001250                 TO WS-MENSAJE-PANTALLA
+001260     END-EVALUATE
+001270
+001280     PERFORM 8000-ENVIAR-PANTALLA THRU 8000-EXIT
+001290
+001300     GO TO 9999-FIN.
+001310*----------------------------------------------------------------
+001320* RECIBE DESDE LA TERMINAL LA FUNCION Y EL NUMERO A CONSULTAR O
+001330* CORREGIR PARA EL PRIMER TRAMO DE LA CONVERSACION
+001340*----------------------------------------------------------------
+001350 1000-RECIBIR-PANTALLA.
+001360     EXEC CICS RECEIVE
+001370         INTO   (WS-COMMAREA)
+001380         LENGTH (LENGTH OF WS-COMMAREA)
+001390     END-EXEC.
+001400 1000-EXIT.
+001410     EXIT.
+001420*----------------------------------------------------------------
+001430* BUSCA EL NUMERO EN EL MAESTRO Y ARMA EL MENSAJE DE RESPUESTA
+001440*----------------------------------------------------------------
+001450 2000-CONSULTAR.
+001460     MOVE "N" TO WS-SW-ENCONTRADO
+001470     MOVE COM-NUMERO-IN TO ROMANLAY-NUMERO-IN
+001480
+001490     EXEC CICS READ
+001500         DATASET  ("MAESTRO")
+001510         INTO     (REG-MAESTRO)
+001520         RIDFLD   (ROMANLAY-NUMERO-IN)
+001530         KEYLENGTH (LENGTH OF ROMANLAY-NUMERO-IN)
+001540     END-EXEC
+001550
+001560     SET WS-REGISTRO-ENCONTRADO TO TRUE
+001570
+001580     IF WS-REGISTRO-ENCONTRADO
+001590         STRING "NUMERO " COM-NUMERO-IN
+001600             " (ULTIMA ACTUALIZACION: " ROMANLAY-FECHA-CONV ") = "
+001610             ROMANLAY-STRING-ROMANO DELIMITED BY SIZE
+001620             INTO WS-MENSAJE-PANTALLA
+001630         END-STRING
+001640     END-IF.
+001650 2000-EXIT.
+001660     EXIT.
+001670*----------------------------------------------------------------
+001680* RECALCULA EL NUMERO ROMANO CON LA MISMA RUTINA QUE USA EL
+001690* PROCESO POR LOTES Y GRABA LA CORRECCION EN EL MAESTRO
+001700*----------------------------------------------------------------
+001710 3000-MODIFICAR.
+001720     IF COM-NUMERO-IN = 0 OR COM-NUMERO-IN > 3999
+001730         MOVE "NUMERO FUERA DE RANGO (1-3999)." TO
+001740             WS-MENSAJE-PANTALLA
+001750         GO TO 3000-EXIT
+001760     END-IF
+001770     CALL "NUMCNV" USING COM-NUMERO-IN COM-STRING-ROMANO
+001780     MOVE COM-NUMERO-IN TO ROMANLAY-NUMERO-IN
+001790
+001800     SET WS-REGISTRO-ENCONTRADO TO TRUE
+001810     EXEC CICS HANDLE CONDITION
+001820         NOTFND (3010-MARCAR-NO-ENCONTRADO)
+001830     END-EXEC
+001840     EXEC CICS READ
+001850         DATASET  ("MAESTRO")
+001860         INTO     (REG-MAESTRO)
+001870         RIDFLD   (ROMANLAY-NUMERO-IN)
+001880         KEYLENGTH (LENGTH OF ROMANLAY-NUMERO-IN)
+001890         UPDATE
+001900     END-EXEC
+001910     GO TO 3020-ACTUALIZAR-REGISTRO.
+001920*----------------------------------------------------------------
+001930* EL NUMERO TODAVIA NO TIENE REGISTRO EN EL MAESTRO: LA
+001940* ACTUALIZACION DE 3020 DEBE GRABARLO NUEVO EN LUGAR DE REGRABAR
+001950*----------------------------------------------------------------
+001960 3010-MARCAR-NO-ENCONTRADO.
+001970     MOVE "N" TO WS-SW-ENCONTRADO.
+001980*----------------------------------------------------------------
+001990* GRABA O ACTUALIZA EL REGISTRO CON EL ROMANO RECALCULADO, YA SEA
+002000* EXISTIA (REWRITE) O ES LA PRIMERA VEZ QUE SE CONVIERTE (WRITE)
+002010*----------------------------------------------------------------
+002020 3020-ACTUALIZAR-REGISTRO.
+002030     MOVE COM-NUMERO-IN          TO ROMANLAY-NUMERO-IN
+002040     MOVE COM-STRING-ROMANO      TO ROMANLAY-STRING-ROMANO
+002050     SET ROMANLAY-ACEPTADO       TO TRUE
+002060     ACCEPT ROMANLAY-FECHA-CONV  FROM DATE YYYYMMDD
+002070
+002080     IF WS-REGISTRO-ENCONTRADO
+002090         EXEC CICS REWRITE
+002100             DATASET ("MAESTRO")
+002110             FROM    (REG-MAESTRO)
+002120         END-EXEC
+002130     ELSE
+002140         EXEC CICS WRITE
+002150             DATASET  ("MAESTRO")
+002160             FROM     (REG-MAESTRO)
+002170             RIDFLD   (ROMANLAY-NUMERO-IN)
+002180             KEYLENGTH (LENGTH OF ROMANLAY-NUMERO-IN)
+002190         END-EXEC
+002200     END-IF
+002210
+002220     STRING "NUMERO " COM-NUMERO-IN " ACTUALIZADO A "
+002230         COM-STRING-ROMANO DELIMITED BY SIZE
+002240         INTO WS-MENSAJE-PANTALLA
+002250     END-STRING.
+002260 3000-EXIT.
+002270     EXIT.
+002280*----------------------------------------------------------------
+002290* RECORRE EL MAESTRO EN ORDEN DE CLAVE A PARTIR DE COM-NUMERO-IN
+002300* (INCLUSIVE) Y ARMA UN LISTADO CON LOS PROXIMOS WS-BROWSE-MAX
+002310* REGISTROS ENCONTRADOS
+002320*----------------------------------------------------------------
+002330 4000-NAVEGAR.
+002340     MOVE SPACES TO WS-LISTADO-PANTALLA
+002350     MOVE COM-NUMERO-IN TO ROMANLAY-NUMERO-IN
+002360     EXEC CICS HANDLE CONDITION
+002370         NOTFND  (4040-NAVEGACION-SIN-REGISTROS)
+002380         ENDFILE (4030-NAVEGACION-INCOMPLETA)
+002390     END-EXEC
+002400     EXEC CICS STARTBR
+002410         DATASET   ("MAESTRO")
+002420         RIDFLD    (ROMANLAY-NUMERO-IN)
+002430         KEYLENGTH (LENGTH OF ROMANLAY-NUMERO-IN)
+002440         GTEQ
+002450     END-EXEC
+002460     PERFORM 4010-LEER-SIGUIENTE THRU 4010-EXIT
+002470         VARYING WS-BROWSE-CONTADOR FROM 1 BY 1
+002480             UNTIL WS-BROWSE-CONTADOR > WS-BROWSE-MAX
+002490     EXEC CICS ENDBR
+002500         DATASET ("MAESTRO")
+002510     END-EXEC.
+002520 4000-EXIT.
+002530     EXIT.
+002540*----------------------------------------------------------------
+002550* LEE EL PROXIMO REGISTRO DEL MAESTRO Y LO AGREGA COMO UNA LINEA
+002560* MAS DEL LISTADO A DEVOLVER A LA TERMINAL
+002570*----------------------------------------------------------------
+002580 4010-LEER-SIGUIENTE.
+002590     EXEC CICS READNEXT
+002600         DATASET   ("MAESTRO")
+002610         INTO      (REG-MAESTRO)
+002620         RIDFLD    (ROMANLAY-NUMERO-IN)
+002630         KEYLENGTH (LENGTH OF ROMANLAY-NUMERO-IN)
+002640     END-EXEC
+002650     STRING "NUMERO " ROMANLAY-NUMERO-IN " = "
+002660         ROMANLAY-STRING-ROMANO DELIMITED BY SIZE
+002670         INTO WS-LISTADO-LINEA(WS-BROWSE-CONTADOR)
+002680     END-STRING.
+002690 4010-EXIT.
+002700     EXIT.
+002710*----------------------------------------------------------------
+002720* CONDICION ENDFILE: SE LLEGO AL FINAL DEL MAESTRO ANTES DE
+002730* COMPLETAR EL LISTADO. LO YA LEIDO IGUAL SE MUESTRA AL OPERADOR
+002740*----------------------------------------------------------------
+002750 4030-NAVEGACION-INCOMPLETA.
+002760     EXEC CICS ENDBR
+002770         DATASET ("MAESTRO")
+002780     END-EXEC
+002790     PERFORM 8000-ENVIAR-PANTALLA THRU 8000-EXIT
+002800     GO TO 9999-FIN.
+002810*----------------------------------------------------------------
+002820* CONDICION NOTFND: NO HAY NINGUN REGISTRO EN EL MAESTRO CON
+002830* CLAVE MAYOR O IGUAL A COM-NUMERO-IN
+002840*----------------------------------------------------------------
+002850 4040-NAVEGACION-SIN-REGISTROS.
+002860     MOVE "NO HAY REGISTROS EN EL MAESTRO A PARTIR DE ESE NUMERO."
+002870         TO WS-LISTADO-LINEA(1)
+002880     PERFORM 8000-ENVIAR-PANTALLA THRU 8000-EXIT
+002890     GO TO 9999-FIN.
+002900*----------------------------------------------------------------
+002910* DEVUELVE LA PANTALLA CON EL RESULTADO Y DEJA LA CONVERSACION
+002920* ABIERTA PARA LA PROXIMA CONSULTA O CORRECCION
+002930*----------------------------------------------------------------
+002940 8000-ENVIAR-PANTALLA.
+002950     IF COM-FUNCION-NAVEGA
+002960         EXEC CICS SEND TEXT
+002970             FROM   (WS-LISTADO-PANTALLA)
+002980             LENGTH (LENGTH OF WS-LISTADO-PANTALLA)
+002990             ERASE
+003000         END-EXEC
+003010     ELSE
+003020         EXEC CICS SEND TEXT
+003030             FROM   (WS-MENSAJE-PANTALLA)
+003040             LENGTH (LENGTH OF WS-MENSAJE-PANTALLA)
+003050             ERASE
+003060         END-EXEC
+003070     END-IF.
+003080 8000-EXIT.
+003090     EXIT.
+003100*----------------------------------------------------------------
+003110* CONDICION NOTFND: EL NUMERO CONSULTADO NO EXISTE EN EL MAESTRO
+003120*----------------------------------------------------------------
+003130 8100-NO-ENCONTRADO.
+003140     MOVE "N" TO WS-SW-ENCONTRADO
+003150     IF COM-FUNCION-CONSULTA
+003160         STRING "NUMERO " COM-NUMERO-IN
+003170             " NO EXISTE EN EL MAESTRO." DELIMITED BY SIZE
+003180             INTO WS-MENSAJE-PANTALLA
+003190         END-STRING
+003200     END-IF
+003210     PERFORM 8000-ENVIAR-PANTALLA THRU 8000-EXIT
+003220     GO TO 9999-FIN.
+003230*----------------------------------------------------------------
+003240* CONDICION ERROR: CUALQUIER OTRO ERROR DE CICS NO PREVISTO
+003250*----------------------------------------------------------------
+003260 8200-ERROR-CICS.
+003270     MOVE "OCURRIO UN ERROR EN EL ACCESO AL MAESTRO."
+003280         TO WS-MENSAJE-PANTALLA
+003290     PERFORM 8000-ENVIAR-PANTALLA THRU 8000-EXIT
+003300     GO TO 9999-FIN.
+003310*----------------------------------------------------------------
+003320* DEVUELVE EL CONTROL A CICS, DEJANDO LA COMMAREA PREPARADA PARA
+003330* QUE LA PROXIMA PANTALLA CONTINUE LA MISMA CONVERSACION
+003340*----------------------------------------------------------------
+003350 9999-FIN.
+003360     EXEC CICS RETURN
+003370         TRANSID  ("NUMO")
+003380         COMMAREA (WS-COMMAREA)
+003390         LENGTH   (LENGTH OF WS-COMMAREA)
+003400     END-EXEC.
