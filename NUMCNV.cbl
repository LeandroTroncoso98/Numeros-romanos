@@ -0,0 +1,142 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. NUMCNV.
+000300 AUTHOR. TRONCOSO LEANDRO.
+000400 INSTALLATION. DEPARTAMENTO DE SISTEMAS.
+000500 DATE-WRITTEN. 09/08/2026.
+000600 DATE-COMPILED. 09/08/2026.
+000700*----------------------------------------------------------------
+000800* HISTORIAL DE MODIFICACIONES
+000900*----------------------------------------------------------------
+001000* FECHA       AUTOR   DESCRIPCION
+001100* ----------  ------  ----------------------------------------
+001200* 09/08/2026  TL      VERSION ORIGINAL. SE EXTRAE A UN SUBPRO-
+001300*                     GRAMA LA LOGICA DE CONVERSION DE ARABIGO A
+001400*                     ROMANO QUE ANTES ESTABA EN NUMROM, PARA
+001500*                     QUE LA MISMA RUTINA PUEDA SER LLAMADA
+001600*                     TANTO DESDE EL PROCESO POR LOTES COMO
+001700*                     DESDE LA TRANSACCION EN LINEA NUMROMO.
+001800*----------------------------------------------------------------
+001900 ENVIRONMENT DIVISION.
+002000 DATA DIVISION.
+002100 WORKING-STORAGE SECTION.
+002200 01  WS-OCC-ROMANO.
+002300     05  OCC-ROMANO OCCURS 15 TIMES.
+002400         10  NUMERO-ROM         PIC X.
+002500 77  NUMERO-AUX                 PIC 9(04).
+002600     88  NUMERO-AUX-Z           VALUE 0.
+002700 77  INDICE                     PIC 9(02) VALUE 1.
+002800 LINKAGE SECTION.
+002900 01  NUMERO-IN                  PIC 9(04).
+003000 01  STRING-ROMANO              PIC X(15).
+003100 PROCEDURE DIVISION USING NUMERO-IN STRING-ROMANO.
+003200*----------------------------------------------------------------
+003300*                        P A R R A F O   P R I N C I P A L
+003400*----------------------------------------------------------------
+003500 0000-MAINLINE.
+003600     MOVE SPACES TO STRING-ROMANO
+003700     MOVE SPACES TO WS-OCC-ROMANO
+003800     EVALUATE NUMERO-IN
+003900         WHEN 1
+004000             MOVE "I" TO STRING-ROMANO
+004100         WHEN 5
+004200             MOVE "V" TO STRING-ROMANO
+004300         WHEN 10
+004400             MOVE "X" TO STRING-ROMANO
+004500         WHEN 50
+004600             MOVE "L" TO STRING-ROMANO
+004700         WHEN 100
+004800             MOVE "C" TO STRING-ROMANO
+004900         WHEN 500
+005000             MOVE "D" TO STRING-ROMANO
+005100         WHEN 1000
+005200             MOVE "M" TO STRING-ROMANO
+005300         WHEN OTHER
+005400             MOVE NUMERO-IN TO NUMERO-AUX
+005500             MOVE 1 TO INDICE
+005600             PERFORM 0200-GENERAR-N-COMPLEJO
+005700                 UNTIL NUMERO-AUX-Z
+005800             PERFORM 0250-ARMAR-STRING THRU 0250-EXIT
+005900     END-EVALUATE
+006000     GOBACK.
+006100*----------------------------------------------------------------
+006200* ESTE PARRAFO ES UN BUCLE PARA IR GENERANDO EL NUMERO ROMANO
+006300* DIGITO POR DIGITO HASTA QUE EL VALOR QUEDE EN 0
+006400*----------------------------------------------------------------
+006500 0200-GENERAR-N-COMPLEJO.
+006600     EVALUATE TRUE
+006700         WHEN NUMERO-AUX >= 1000
+006800             SUBTRACT 1000 FROM NUMERO-AUX GIVING NUMERO-AUX
+006900             MOVE "M" TO NUMERO-ROM(INDICE)
+007000         WHEN NUMERO-AUX >= 900
+007100             SUBTRACT 900 FROM NUMERO-AUX GIVING NUMERO-AUX
+007200             MOVE "C" TO NUMERO-ROM(INDICE)
+007300             COMPUTE INDICE = INDICE + 1 END-COMPUTE
+007400             MOVE "M" TO NUMERO-ROM(INDICE)
+007500         WHEN NUMERO-AUX >= 500
+007600             SUBTRACT 500 FROM NUMERO-AUX GIVING NUMERO-AUX
+007700             MOVE "D" TO NUMERO-ROM(INDICE)
+007800         WHEN NUMERO-AUX >= 400
+007900             SUBTRACT 400 FROM NUMERO-AUX GIVING NUMERO-AUX
+008000             MOVE "C" TO NUMERO-ROM(INDICE)
+008100             COMPUTE INDICE = INDICE + 1 END-COMPUTE
+008200             MOVE "D" TO NUMERO-ROM(INDICE)
+008300         WHEN NUMERO-AUX >= 100
+008400             SUBTRACT 100 FROM NUMERO-AUX GIVING NUMERO-AUX
+008500             MOVE "C" TO NUMERO-ROM(INDICE)
+008600         WHEN NUMERO-AUX >= 90
+008700             SUBTRACT 90 FROM NUMERO-AUX GIVING NUMERO-AUX
+008800             MOVE "X" TO NUMERO-ROM(INDICE)
+008900             COMPUTE INDICE = INDICE + 1 END-COMPUTE
+009000             MOVE "C" TO NUMERO-ROM(INDICE)
+009100         WHEN NUMERO-AUX >= 50
+009200             SUBTRACT 50 FROM NUMERO-AUX GIVING NUMERO-AUX
+009300             MOVE "L" TO NUMERO-ROM(INDICE)
+009400         WHEN NUMERO-AUX >= 40
+009500             SUBTRACT 40 FROM NUMERO-AUX GIVING NUMERO-AUX
+009600             MOVE "X" TO NUMERO-ROM(INDICE)
+009700             COMPUTE INDICE = INDICE + 1 END-COMPUTE
+009800             MOVE "L" TO NUMERO-ROM(INDICE)
+009900         WHEN NUMERO-AUX >= 10
+010000             SUBTRACT 10 FROM NUMERO-AUX GIVING NUMERO-AUX
+010100             MOVE "X" TO NUMERO-ROM(INDICE)
+010200         WHEN NUMERO-AUX = 9
+010300             MOVE 0 TO NUMERO-AUX
+010400             MOVE "I" TO NUMERO-ROM(INDICE)
+010500             COMPUTE INDICE = INDICE + 1 END-COMPUTE
+010600             MOVE "X" TO NUMERO-ROM(INDICE)
+010700         WHEN NUMERO-AUX >= 5
+010800             SUBTRACT 5 FROM NUMERO-AUX GIVING NUMERO-AUX
+010900             MOVE "V" TO NUMERO-ROM(INDICE)
+011000         WHEN NUMERO-AUX = 4
+011100             MOVE 0 TO NUMERO-AUX
+011200             MOVE "I" TO NUMERO-ROM(INDICE)
+011300             COMPUTE INDICE = INDICE + 1 END-COMPUTE
+011400             MOVE "V" TO NUMERO-ROM(INDICE)
+011500         WHEN NUMERO-AUX <= 3
+011600             SUBTRACT 1 FROM NUMERO-AUX GIVING NUMERO-AUX
+011700             MOVE "I" TO NUMERO-ROM(INDICE)
+011800     END-EVALUATE
+011900     COMPUTE INDICE = INDICE + 1 END-COMPUTE.
+012000*----------------------------------------------------------------
+012100* CONCATENA CADA CARACTER DEL ARREGLO EN STRING-ROMANO
+012200*----------------------------------------------------------------
+012300 0250-ARMAR-STRING.
+012400     STRING NUMERO-ROM(1)  DELIMITED BY SIZE
+012500         NUMERO-ROM(2)  DELIMITED BY SIZE
+012600         NUMERO-ROM(3)  DELIMITED BY SIZE
+012700         NUMERO-ROM(4)  DELIMITED BY SIZE
+012800         NUMERO-ROM(5)  DELIMITED BY SIZE
+012900         NUMERO-ROM(6)  DELIMITED BY SIZE
+013000         NUMERO-ROM(7)  DELIMITED BY SIZE
+013100         NUMERO-ROM(8)  DELIMITED BY SIZE
+013200         NUMERO-ROM(9)  DELIMITED BY SIZE
+013300         NUMERO-ROM(10) DELIMITED BY SIZE
+013400         NUMERO-ROM(11) DELIMITED BY SIZE
+013500         NUMERO-ROM(12) DELIMITED BY SIZE
+013600         NUMERO-ROM(13) DELIMITED BY SIZE
+013700         NUMERO-ROM(14) DELIMITED BY SIZE
+013800         NUMERO-ROM(15) DELIMITED BY SIZE
+013900         INTO STRING-ROMANO
+014000     END-STRING.
+014100 0250-EXIT.
+014200     EXIT.
