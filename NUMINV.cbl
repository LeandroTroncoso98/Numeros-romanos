@@ -0,0 +1,421 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. NUMINV.
+000120 AUTHOR. TRONCOSO LEANDRO.
+000130 INSTALLATION. DEPARTAMENTO DE SISTEMAS.
+000140 DATE-WRITTEN. 09/08/2026.
+000150 DATE-COMPILED. 09/08/2026.
+000160*----------------------------------------------------------------
+000170* HISTORIAL DE MODIFICACIONES
+000180*----------------------------------------------------------------
+000190* FECHA       AUTOR   DESCRIPCION
+000200* ----------  ------  ----------------------------------------
+000210* 09/08/2026  TL      VERSION ORIGINAL. CONVIERTE UN NUMERO
+000220*                     ROMANO (STRING-ROMANO) A SU VALOR ARABIGO
+000230*                     (NUMERO-IN), RECHAZANDO CADENAS INVALIDAS.
+000240*                     ES EL COMPLEMENTO INVERSO DE NUMROM, Y USA
+000250*                     LA MISMA IDEA DE ARREGLO OCC-ROMANO.
+000260* 09/08/2026  TL      SE INCORPORA LA COPY ROMANLAY (COMPARTIDA
+000270*                     CON NUMROM) Y SE ACTUALIZA EL ARCHIVO
+000280*                     MAESTRO INDEXADO POR NUMERO-IN CON CADA
+000290*                     CONVERSION ACEPTADA.
+000300* 09/08/2026  TL      SE AGREGA CONTROL DEL FORMATO DE SALIDA POR
+000310*                     PARM DEL PASO DE JCL, EN LINEA CON NUMROM:
+000320*                     POSICION 1 = "M" LISTA EL ROMANO EN
+000330*                     MINUSCULAS Y POSICION 2 = "C" USA UN
+000340*                     REPORTE COLUMNAR DE ANCHO FIJO.
+000350* 09/08/2026  TL      SE AMPLIA REG-ENTRADA, STRING-ROMANO Y
+000360*                     WS-OCC-ROMANO DE 8 A 15 POSICIONES PARA QUE
+000370*                     ESTE PROGRAMA PUEDA VALIDAR CUALQUIER
+000380*                     NUMERO ROMANO DEL RANGO 1-3999 QUE ADMITE
+000390*                     NUMROM (P.EJ. 3888 = MMMDCCCLXXXVIII, 15
+000400*                     POSICIONES). CON EL ANCHO DE 8 ANTERIOR, LA
+000410*                     MAYORIA DE LOS NUMEROS ROMANOS POR ENCIMA
+000420*                     DE 300-400 NO ENTRABAN EN EL CAMPO Y SE
+000430*                     TRUNCABAN SILENCIOSAMENTE AL LEER LA
+000440*                     ENTRADA. EL VOLCADO AL MAESTRO SIGUE
+000450*                     LIMITADO A 8 POSICIONES (COMO EN NUMROM):
+000460*                     LOS ROMANOS DE MAS DE 8 POSICIONES SE
+000470*                     VALIDAN Y CONVIERTEN CON NORMALIDAD PERO NO
+000480*                     SE VUELCAN AL MAESTRO.
+000490* 09/08/2026  TL      LA VALIDACION ERA INCOMPLETA: ACEPTABA V, L
+000500*                     O D REPETIDOS (SOLO SE RECHAZABAN MAS DE
+000510*                     TRES SIMBOLOS IGUALES SEGUIDOS, REGLA QUE
+000520*                     NO CORRESPONDE A V/L/D, QUE NUNCA SE
+000530*                     REPITEN), Y CADENAS COMO "IIX", "VIV" O
+000540*                     "IXL" PASABAN LAS VALIDACIONES DE CARACTER
+000550*                     Y DE PAR SUSTRACTIVO SIN SER LA FORMA
+000560*                     CANONICA DE NINGUN NUMERO. SE AGREGA UN
+000570*                     TOPE DE REPETICION DISTINTO POR SIMBOLO Y
+000580*                     UNA VALIDACION FINAL POR EQUIVALENCIA
+000590*                     (2300-VALIDAR-EQUIVALENCIA) QUE LLAMA A
+000600*                     NUMCNV CON EL VALOR YA CALCULADO Y RECHAZA
+000610*                     LA CADENA SI EL ROMANO GENERADO NO COINCIDE
+000620*                     EXACTAMENTE CON LA ENTRADA.
+000630* 09/08/2026  TL      SE ALINEA EL REPORTE COLUMNAR CON EL DE
+000640*                     NUMROM: NUMERO ARABIGO EN LAS POSICIONES
+000650*                     1-4 Y NUMERO ROMANO EN LAS POSICIONES 6-20,
+000660*                     EN LUGAR DEL ORDEN INVERSO CON UN LITERAL
+000670*                     "A" SIN USO INTERCALADO QUE TENIA ANTES.
+000671* 09/08/2026  TL      SE QUITA EL SALTEO DE REGISTROS "DE MAS DE 8
+000672*                     POSICIONES" EN 2000-PROCESAR-ARCHIVO: AHORA
+000673*                     QUE ROMANLAY-STRING-ROMANO TIENE 15
+000674*                     POSICIONES (VER ROMANLAY) TODO NUMERO
+000675*                     ACEPTADO DEL RANGO 1-3999 ENTRA EN EL
+000676*                     MAESTRO, ASI QUE LA GRABACION PASA A SER
+000677*                     INCONDICIONAL. DE PASO SE REORDENAN LOS DOS
+000678*                     MENSAJES DE 2000-PROCESAR-ARCHIVO PARA QUE
+000679*                     EL ROMANO (DE ANCHO VARIABLE) QUEDE AL FINAL
+000680*                     DE CADA STRING, EVITANDO EL HUECO DE
+000681*                     ESPACIOS QUE DEJABAN EN EL MEDIO DEL TEXTO.
+000682*----------------------------------------------------------------
+000690 ENVIRONMENT DIVISION.
+000700 INPUT-OUTPUT SECTION.
+000710 FILE-CONTROL.
+000720     SELECT ENTRADA ASSIGN TO ENTRADA
+000730         ORGANIZATION IS SEQUENTIAL.
+000740     SELECT SALIDA  ASSIGN TO SALIDA
+000750         ORGANIZATION IS SEQUENTIAL.
+000760     SELECT MAESTRO ASSIGN TO MAESTRO
+000770         ORGANIZATION IS INDEXED
+000780         ACCESS MODE IS DYNAMIC
+000790         RECORD KEY IS ROMANLAY-NUMERO-IN
+000800         FILE STATUS IS WS-FS-MAESTRO.
+000810 DATA DIVISION.
+000820 FILE SECTION.
+000830 FD  ENTRADA
+000840     LABEL RECORDS ARE STANDARD
+000850     RECORDING MODE IS F.
+000860 01  REG-ENTRADA.
+000870     05  REG-STRING-ROMANO      PIC X(15).
+000880 FD  SALIDA
+000890     LABEL RECORDS ARE STANDARD
+000900     RECORDING MODE IS F.
+000910 01  REG-SALIDA                 PIC X(80).
+000920 FD  MAESTRO
+000930     LABEL RECORDS ARE STANDARD.
+000940 01  REG-MAESTRO.
+000950     COPY ROMANLAY.
+000960 WORKING-STORAGE SECTION.
+000970 01  WS-SWITCHES.
+000980     05  WS-SW-FIN-ARCHIVO      PIC X(01) VALUE "N".
+000990         88  WS-FIN-ARCHIVO             VALUE "S".
+001000     05  WS-SW-VALIDO           PIC X(01) VALUE "S".
+001010         88  WS-ROMANO-VALIDO           VALUE "S".
+001020         88  WS-ROMANO-INVALIDO         VALUE "N".
+001030 77  WS-FS-MAESTRO              PIC X(02).
+001040     88  WS-FS-MAESTRO-OK              VALUE "00".
+001050     88  WS-FS-MAESTRO-NO-EXISTE       VALUE "35".
+001060 77  WS-FECHA-CORRIDA           PIC 9(08).
+001070 01  WS-OCC-ROMANO.
+001080     05  OCC-ROMANO OCCURS 15 TIMES.
+001090         10  NUMERO-ROM         PIC X.
+001100         10  VALOR-ROM          PIC 9(04).
+001110 77  NUMERO-IN                  PIC 9(04).
+001120 77  STRING-ROMANO              PIC X(15).
+001130 77  INDICE                     PIC 9(02) VALUE 1.
+001140     88  INDICE-FIN             VALUE 15.
+001150 77  WS-VALOR-ACTUAL            PIC 9(04).
+001160 77  WS-TOTAL                   PIC S9(04).
+001170 77  WS-VALOR-SIGUIENTE         PIC 9(04).
+001180 77  WS-CONTADOR-REPETIDOS      PIC 9(01).
+001190 77  WS-MAX-REPETIDOS           PIC 9(01).
+001200 77  WS-ULTIMO-CARACTER         PIC X(01).
+001210 77  WS-ROMANO-SALIDA           PIC X(15).
+001220 77  WS-ROMANO-VERIFICACION     PIC X(15).
+001230 01  WS-OPCIONES-SALIDA.
+001240     05  WS-OPC-MINUSCULAS      PIC X(01) VALUE "N".
+001250         88  WS-USAR-MINUSCULAS        VALUE "S".
+001260     05  WS-OPC-COLUMNAR        PIC X(01) VALUE "N".
+001270         88  WS-USAR-COLUMNAR          VALUE "S".
+001280 LINKAGE SECTION.
+001290 01  WS-PARM.
+001300     05  WS-PARM-LONGITUD       PIC S9(04) COMP.
+001310     05  WS-PARM-DATOS          PIC X(20).
+001320 PROCEDURE DIVISION USING WS-PARM.
+001330*----------------------------------------------------------------
+001340*                        P A R R A F O   P R I N C I P A L
+001350*----------------------------------------------------------------
+001360 0000-MAINLINE.
+001370     PERFORM 1000-INICIALIZAR THRU 1000-EXIT
+001380     PERFORM 2000-PROCESAR-ARCHIVO THRU 2000-EXIT
+001390         UNTIL WS-FIN-ARCHIVO
+001400     PERFORM 9000-FINALIZAR THRU 9000-EXIT
+001410     GO TO 9999-FIN.
+001420*----------------------------------------------------------------
+001430* ABRE LOS ARCHIVOS Y REALIZA LA LECTURA INICIAL (PRIMING READ)
+001440*----------------------------------------------------------------
+001450 1000-INICIALIZAR.
+001460     PERFORM 1100-LEER-PARM THRU 1100-EXIT
+001470     OPEN INPUT ENTRADA
+001480     OPEN OUTPUT SALIDA
+001490     OPEN I-O MAESTRO
+001500     IF WS-FS-MAESTRO-NO-EXISTE
+001510         OPEN OUTPUT MAESTRO
+001520         CLOSE MAESTRO
+001530         OPEN I-O MAESTRO
+001540     END-IF
+001550     ACCEPT WS-FECHA-CORRIDA FROM DATE YYYYMMDD
+001560     PERFORM 1300-LEER-REGISTRO THRU 1300-EXIT.
+001570 1000-EXIT.
+001580     EXIT.
+001590*----------------------------------------------------------------
+001600* INTERPRETA EL PARM DEL PASO DE JCL PARA DEFINIR EL FORMATO DEL
+001610* REPORTE DE SALIDA, EN LINEA CON EL MISMO PARM DE NUMROM.
+001620* POSICION 1 = "M" LISTA EL ROMANO EN MINUSCULAS; POSICION 2 =
+001630* "C" USA UN REPORTE COLUMNAR DE ANCHO FIJO EN LUGAR DEL MENSAJE
+001640* DESCRIPTIVO. SIN PARM, O CON CUALQUIER OTRO VALOR, SE MANTIENE
+001650* EL FORMATO HABITUAL.
+001660*----------------------------------------------------------------
+001670 1100-LEER-PARM.
+001680     IF WS-PARM-LONGITUD > 0
+001690         IF WS-PARM-DATOS(1:1) = "M"
+001700             SET WS-USAR-MINUSCULAS TO TRUE
+001710         END-IF
+001720         IF WS-PARM-LONGITUD > 1
+001730             IF WS-PARM-DATOS(2:1) = "C"
+001740                 SET WS-USAR-COLUMNAR TO TRUE
+001750             END-IF
+001760         END-IF
+001770     END-IF.
+001780 1100-EXIT.
+001790     EXIT.
+001800*----------------------------------------------------------------
+001810* LEE UN REGISTRO DE ENTRADA Y ACTIVA EL SWITCH DE FIN DE ARCHIVO
+001820*----------------------------------------------------------------
+001830 1300-LEER-REGISTRO.
+001840     READ ENTRADA
+001850         AT END
+001860             SET WS-FIN-ARCHIVO TO TRUE
+001870     END-READ.
+001880 1300-EXIT.
+001890     EXIT.
+001900*----------------------------------------------------------------
+001910* PROCESA EL REGISTRO ACTUAL Y AVANZA AL SIGUIENTE
+001920*----------------------------------------------------------------
+001930 2000-PROCESAR-ARCHIVO.
+001940     MOVE REG-STRING-ROMANO TO STRING-ROMANO
+001950     MOVE SPACES TO REG-SALIDA
+001960     PERFORM 2100-VALIDAR-ROMANO THRU 2100-EXIT
+001970     IF WS-ROMANO-VALIDO
+001980         PERFORM 2200-CALCULAR-VALOR THRU 2200-EXIT
+001990         PERFORM 2300-VALIDAR-EQUIVALENCIA THRU 2300-EXIT
+002000     END-IF
+002010     IF WS-ROMANO-VALIDO
+002020         MOVE STRING-ROMANO TO WS-ROMANO-SALIDA
+002030         IF WS-USAR-MINUSCULAS
+002040             INSPECT WS-ROMANO-SALIDA
+002050                 CONVERTING "IVXLCDM" TO "ivxlcdm"
+002060         END-IF
+002070         IF WS-USAR-COLUMNAR
+002080             MOVE NUMERO-IN        TO REG-SALIDA(1:4)
+002090             MOVE WS-ROMANO-SALIDA TO REG-SALIDA(6:15)
+002100         ELSE
+002110             STRING "EQUIVALE A " NUMERO-IN
+002120                 " EL NUMERO ROMANO " WS-ROMANO-SALIDA
+002130                 DELIMITED BY SIZE INTO REG-SALIDA
+002140             END-STRING
+002150         END-IF
+002160         PERFORM 4300-ACTUALIZAR-MAESTRO THRU 4300-EXIT
+002230     ELSE
+002240         STRING "EL DATO NO ES UN NUMERO ROMANO VALIDO: "
+002250             STRING-ROMANO DELIMITED BY SIZE
+002260             INTO REG-SALIDA
+002270         END-STRING
+002280     END-IF
+002290     WRITE REG-SALIDA
+002300     DISPLAY REG-SALIDA
+002310     PERFORM 1300-LEER-REGISTRO THRU 1300-EXIT.
+002320 2000-EXIT.
+002330     EXIT.
+002340*----------------------------------------------------------------
+002350* VALIDA QUE STRING-ROMANO CONTENGA UNICAMENTE CARACTERES
+002360* ROMANOS VALIDOS (I V X L C D M) Y QUE NO TENGA MAS DE TRES
+002370* SIMBOLOS IGUALES SEGUIDOS (EJ. "IIII") NI COMBINACIONES
+002380* SUSTRACTIVAS INVALIDAS (EJ. "VX", "IL"). CARGA EL ARREGLO
+002390* OCC-ROMANO CON EL VALOR NUMERICO DE CADA SIMBOLO PRESENTE.
+002400*----------------------------------------------------------------
+002410 2100-VALIDAR-ROMANO.
+002420     SET WS-ROMANO-VALIDO TO TRUE
+002430     MOVE SPACES TO WS-OCC-ROMANO
+002440     MOVE SPACE TO WS-ULTIMO-CARACTER
+002450     MOVE 0 TO WS-CONTADOR-REPETIDOS
+002460     IF STRING-ROMANO = SPACES
+002470         SET WS-ROMANO-INVALIDO TO TRUE
+002480     END-IF
+002490     IF WS-ROMANO-VALIDO
+002500         PERFORM 2110-VALIDAR-CARACTER THRU 2110-EXIT
+002510             VARYING INDICE FROM 1 BY 1 UNTIL INDICE > 15
+002520                 OR WS-ROMANO-INVALIDO
+002530     END-IF
+002540     IF WS-ROMANO-VALIDO
+002550         PERFORM 2120-VALIDAR-SUSTRACCIONES THRU 2120-EXIT
+002560             VARYING INDICE FROM 1 BY 1 UNTIL INDICE > 14
+002570                 OR WS-ROMANO-INVALIDO
+002580     END-IF.
+002590 2100-EXIT.
+002600     EXIT.
+002610*----------------------------------------------------------------
+002620* CONVIERTE UN CARACTER DE STRING-ROMANO A SU VALOR NUMERICO Y
+002630* CONTROLA QUE NO HAYA MAS DE TRES SIMBOLOS IGUALES SEGUIDOS,
+002640* SALVO V, L Y D, QUE POR REGLA NUMERICA ROMANA NUNCA SE REPITEN.
+002650*----------------------------------------------------------------
+002660 2110-VALIDAR-CARACTER.
+002670     MOVE STRING-ROMANO(INDICE:1) TO NUMERO-ROM(INDICE)
+002680     IF NUMERO-ROM(INDICE) = SPACE
+002690         MOVE 0 TO VALOR-ROM(INDICE)
+002700     ELSE
+002710         EVALUATE NUMERO-ROM(INDICE)
+002720             WHEN "I"
+002730                 MOVE 1 TO VALOR-ROM(INDICE)
+002740                 MOVE 2 TO WS-MAX-REPETIDOS
+002750             WHEN "V"
+002760                 MOVE 5 TO VALOR-ROM(INDICE)
+002770                 MOVE 0 TO WS-MAX-REPETIDOS
+002780             WHEN "X"
+002790                 MOVE 10 TO VALOR-ROM(INDICE)
+002800                 MOVE 2 TO WS-MAX-REPETIDOS
+002810             WHEN "L"
+002820                 MOVE 50 TO VALOR-ROM(INDICE)
+002830                 MOVE 0 TO WS-MAX-REPETIDOS
+002840             WHEN "C"
+002850                 MOVE 100 TO VALOR-ROM(INDICE)
+002860                 MOVE 2 TO WS-MAX-REPETIDOS
+002870             WHEN "D"
+002880                 MOVE 500 TO VALOR-ROM(INDICE)
+002890                 MOVE 0 TO WS-MAX-REPETIDOS
+002900             WHEN "M"
+002910                 MOVE 1000 TO VALOR-ROM(INDICE)
+002920                 MOVE 2 TO WS-MAX-REPETIDOS
+002930             WHEN OTHER
+002940                 SET WS-ROMANO-INVALIDO TO TRUE
+002950         END-EVALUATE
+002960         IF WS-ROMANO-VALIDO
+002970             IF NUMERO-ROM(INDICE) = WS-ULTIMO-CARACTER
+002980                 ADD 1 TO WS-CONTADOR-REPETIDOS
+002990                 IF WS-CONTADOR-REPETIDOS > WS-MAX-REPETIDOS
+003000                     SET WS-ROMANO-INVALIDO TO TRUE
+003010                 END-IF
+003020             ELSE
+003030                 MOVE 0 TO WS-CONTADOR-REPETIDOS
+003040             END-IF
+003050             MOVE NUMERO-ROM(INDICE) TO WS-ULTIMO-CARACTER
+003060         END-IF
+003070     END-IF.
+003080 2110-EXIT.
+003090     EXIT.
+003100*----------------------------------------------------------------
+003110* CONTROLA QUE LAS COMBINACIONES SUSTRACTIVAS SEAN VALIDAS: UN
+003120* SIMBOLO MENOR SEGUIDO DE UNO MAYOR SOLO SE ACEPTA SI EL MENOR
+003130* ES I, X O C, Y SOLO CONTRA EL SIMBOLO INMEDIATO SUPERIOR
+003140* PERMITIDO (I ANTE V/X, X ANTE L/C, C ANTE D/M). RECHAZA CASOS
+003150* COMO "VX" O "IL".
+003160*----------------------------------------------------------------
+003170 2120-VALIDAR-SUSTRACCIONES.
+003180     IF VALOR-ROM(INDICE) > 0 AND VALOR-ROM(INDICE + 1) > 0
+003190         IF VALOR-ROM(INDICE) < VALOR-ROM(INDICE + 1)
+003200             EVALUATE TRUE
+003210                 WHEN NUMERO-ROM(INDICE) = "I" AND
+003220                      (NUMERO-ROM(INDICE + 1) = "V" OR "X")
+003230                     CONTINUE
+003240                 WHEN NUMERO-ROM(INDICE) = "X" AND
+003250                      (NUMERO-ROM(INDICE + 1) = "L" OR "C")
+003260                     CONTINUE
+003270                 WHEN NUMERO-ROM(INDICE) = "C" AND
+003280                      (NUMERO-ROM(INDICE + 1) = "D" OR "M")
+003290                     CONTINUE
+003300                 WHEN OTHER
+003310                     SET WS-ROMANO-INVALIDO TO TRUE
+003320             END-EVALUATE
+003330         END-IF
+003340     END-IF.
+003350 2120-EXIT.
+003360     EXIT.
+003370*----------------------------------------------------------------
+003380* SUMA LOS VALORES DEL ARREGLO APLICANDO LA REGLA SUSTRACTIVA:
+003390* SI UN SIMBOLO VALE MENOS QUE EL SIGUIENTE, SE RESTA; CASO
+003400* CONTRARIO, SE SUMA.
+003410*----------------------------------------------------------------
+003420 2200-CALCULAR-VALOR.
+003430     MOVE 0 TO WS-TOTAL
+003440     PERFORM 2210-SUMAR-VALOR THRU 2210-EXIT
+003450         VARYING INDICE FROM 1 BY 1 UNTIL INDICE > 15
+003460     MOVE WS-TOTAL TO NUMERO-IN.
+003470 2200-EXIT.
+003480     EXIT.
+003490*----------------------------------------------------------------
+003500* SUMA O RESTA EL VALOR DE LA POSICION ACTUAL DEL ARREGLO. EL
+003510* ACUMULADOR ES CON SIGNO PORQUE UN SIMBOLO SUSTRACTIVO (EJ. LA
+003520* "I" DE "IX") QUEDA EN NEGATIVO HASTA SUMAR EL SIMBOLO MAYOR
+003530* QUE LO SIGUE.
+003540*----------------------------------------------------------------
+003550 2210-SUMAR-VALOR.
+003560     MOVE VALOR-ROM(INDICE) TO WS-VALOR-ACTUAL
+003570     IF INDICE < 15
+003580         MOVE VALOR-ROM(INDICE + 1) TO WS-VALOR-SIGUIENTE
+003590     ELSE
+003600         MOVE 0 TO WS-VALOR-SIGUIENTE
+003610     END-IF
+003620     IF WS-VALOR-ACTUAL < WS-VALOR-SIGUIENTE
+003630         SUBTRACT WS-VALOR-ACTUAL FROM WS-TOTAL
+003640     ELSE
+003650         ADD WS-VALOR-ACTUAL TO WS-TOTAL
+003660     END-IF.
+003670 2210-EXIT.
+003680     EXIT.
+003690*----------------------------------------------------------------
+003700* VALIDACION FINAL POR EQUIVALENCIA: LE PIDE AL MISMO SUBPROGRAMA
+003710* NUMCNV (EL QUE USAN NUMROM Y NUMROMO PARA GENERAR NUMEROS
+003720* ROMANOS) QUE GENERE EL ROMANO CORRESPONDIENTE AL VALOR YA
+003730* CALCULADO, Y LO COMPARA CONTRA LA CADENA DE ENTRADA. LAS
+003740* VALIDACIONES DE 2110/2120 DESCARTAN CARACTERES Y COMBINACIONES
+003750* SUELTAS INVALIDAS, PERO NO ALCANZAN A DETECTAR SECUENCIAS COMO
+003760* "IIX", "VIV" O "IXL", QUE PASAN CARACTER POR CARACTER Y PAR POR
+003770* PAR PERO NO SON LA FORMA CANONICA DE NINGUN NUMERO: SI EL ROMANO
+003780* GENERADO POR NUMCNV NO COINCIDE EXACTAMENTE CON LO INGRESADO, LA
+003790* CADENA SE RECHAZA.
+003800*----------------------------------------------------------------
+003810 2300-VALIDAR-EQUIVALENCIA.
+003820     IF NUMERO-IN = 0 OR NUMERO-IN > 3999
+003830         SET WS-ROMANO-INVALIDO TO TRUE
+003840     ELSE
+003850         CALL "NUMCNV" USING NUMERO-IN WS-ROMANO-VERIFICACION
+003860         IF WS-ROMANO-VERIFICACION NOT = STRING-ROMANO
+003870             SET WS-ROMANO-INVALIDO TO TRUE
+003880         END-IF
+003890     END-IF.
+003900 2300-EXIT.
+003910     EXIT.
+003920*----------------------------------------------------------------
+003930* GRABA O ACTUALIZA EN EL ARCHIVO MAESTRO EL REGISTRO CORRESPON-
+003940* DIENTE AL NUMERO DECODIFICADO. SI YA EXISTE UN REGISTRO CON LA
+003950* MISMA CLAVE (CONVERSION PREVIA DEL MISMO NUMERO) SE REGRABA.
+003960*----------------------------------------------------------------
+003970 4300-ACTUALIZAR-MAESTRO.
+003980     MOVE NUMERO-IN TO ROMANLAY-NUMERO-IN
+003990     MOVE STRING-ROMANO TO ROMANLAY-STRING-ROMANO
+004000     SET ROMANLAY-ACEPTADO TO TRUE
+004010     MOVE WS-FECHA-CORRIDA TO ROMANLAY-FECHA-CONV
+004020     WRITE REG-MAESTRO
+004030         INVALID KEY
+004040             PERFORM 4310-REGRABAR-MAESTRO THRU 4310-EXIT
+004050     END-WRITE.
+004060 4300-EXIT.
+004070     EXIT.
+004080*----------------------------------------------------------------
+004090* REGRABA UN REGISTRO DEL MAESTRO CUYA CLAVE YA EXISTIA
+004100*----------------------------------------------------------------
+004110 4310-REGRABAR-MAESTRO.
+004120     REWRITE REG-MAESTRO.
+004130 4310-EXIT.
+004140     EXIT.
+004150*----------------------------------------------------------------
+004160* CIERRA ARCHIVOS Y TERMINA LA CORRIDA
+004170*----------------------------------------------------------------
+004180 9000-FINALIZAR.
+004190     CLOSE ENTRADA
+004200     CLOSE MAESTRO
+004210     CLOSE SALIDA.
+004220 9000-EXIT.
+004230     EXIT.
+004240 9999-FIN.
+004250     STOP RUN.
