@@ -0,0 +1,32 @@
+000100*----------------------------------------------------------------
+000200* ROMANLAY.
+000300*----------------------------------------------------------------
+000400* LAYOUT DE REGISTRO PARA CONVERSIONES DE NUMEROS ROMANOS,
+000500* COMPARTIDO POR NUMROM Y NUMINV. SE USA TANTO PARA EL REGISTRO
+000600* DEL ARCHIVO MAESTRO (INDEXADO POR ROMANLAY-NUMERO-IN) COMO
+000700* PARA CUALQUIER OTRO PROGRAMA QUE NECESITE LA MISMA VISTA DEL
+000800* PAR NUMERO ARABIGO / NUMERO ROMANO.
+000900*
+001000* HISTORIAL DE MODIFICACIONES
+001100* FECHA       AUTOR   DESCRIPCION
+001200* ----------  ------  ----------------------------------------
+001300* 09/08/2026  TL      VERSION ORIGINAL.
+001310* 09/08/2026  TL      SE AMPLIA ROMANLAY-STRING-ROMANO DE 8 A 15
+001320*                     POSICIONES PARA QUE COINCIDA CON EL ANCHO
+001330*                     DE STRING-ROMANO EN TODO EL RESTO DEL
+001340*                     SISTEMA (NUMROM, NUMINV, NUMCNV, NUMROMO).
+001350*                     CON 8 POSICIONES QUEDABAN AFUERA DEL
+001360*                     MAESTRO TODOS LOS NUMEROS CUYO ROMANO
+001370*                     SUPERA LOS 8 CARACTERES, A PARTIR DEL 188
+001380*                     (CLXXXVIII).
+001400*----------------------------------------------------------------
+001500     05  ROMANLAY-NUMERO-IN         PIC 9(04).
+001600     05  ROMANLAY-ROMANO.
+001700         10  ROMANLAY-ROM OCCURS 15 TIMES
+001800                                    PIC X.
+001900     05  ROMANLAY-STRING-ROMANO REDEFINES ROMANLAY-ROMANO
+002000                                    PIC X(15).
+002100     05  ROMANLAY-ESTADO            PIC X(01).
+002200         88  ROMANLAY-ACEPTADO             VALUE "A".
+002300         88  ROMANLAY-RECHAZADO            VALUE "R".
+002400     05  ROMANLAY-FECHA-CONV        PIC 9(08).
