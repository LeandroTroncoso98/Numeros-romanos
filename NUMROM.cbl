@@ -1,96 +1,515 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. NUMROM.
-       AUTHOR. TRONCOSO LEANDRO.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-OCC-ROMANO.
-       05 OCC-ROMANO OCCURS 8 TIMES.
-          10 NUMERO-ROM           PIC X.
-       77 NUMERO-IN               PIC 999.
-       77 NUMERO-AUX              PIC 999.
-          88 NUMERO-AUX-Z         VALUE 0.
-       77 INDICE                  PIC 9 VALUE 1.
-          88 INDICE-FIN           VALUE 8.
-       77 STRING-ROMANO           PIC X(8).
-
-       PROCEDURE DIVISION.
-       0100-MAIN-PGM.
-           ACCEPT NUMERO-IN FROM SYSIN
-           IF NUMERO-IN NOT IS NUMERIC
-               DISPLAY "EL DATO NO ES NUMERICO."
-               PERFORM 0400-FIN
-           END-IF
-           IF NUMERO-IN >= 1 OR NUMERO-IN <= 100
-              EVALUATE NUMERO-IN
-               WHEN 1
-                MOVE "I" TO STRING-ROMANO
-               WHEN 5
-                MOVE "V" TO STRING-ROMANO
-               WHEN 10
-                MOVE "X" TO STRING-ROMANO
-               WHEN 50
-                MOVE "L" TO STRING-ROMANO
-               WHEN 100
-                MOVE "C" TO STRING-ROMANO
-               WHEN OTHER
-                MOVE NUMERO-IN TO NUMERO-AUX
-                PERFORM 0200-GENERAR-N-COMPLEJO UNTIL NUMERO-AUX-Z
-                PERFORM 0300-MOSTRAR-NUMERO
-              END-EVALUATE
-           ELSE
-              DISPLAY "NO PUEDE CONVERTIRSE"
-           END-IF
-           PERFORM 0400-FIN.
-
-      *****************************************************************
-      * ESTE PARRAFO ES UN BUCLE PARA IR GENERANDO EL NUMERO ROMANO   *
-      * DIGITO POR DIGITO HASTA QUE EL VALOR QUEDE EN 0               *
-      *****************************************************************
-
-       0200-GENERAR-N-COMPLEJO.
-           EVALUATE TRUE
-            WHEN NUMERO-AUX > 50
-             SUBTRACT 50 FROM NUMERO-AUX GIVING NUMERO-AUX
-             MOVE "L" TO NUMERO-ROM(INDICE)
-            WHEN NUMERO-AUX > 10
-             SUBTRACT 10 FROM NUMERO-AUX GIVING NUMERO-AUX
-             MOVE "X" TO NUMERO-ROM(INDICE)
-            WHEN NUMERO-AUX = 9
-             MOVE 0 TO NUMERO-AUX
-             MOVE "I" TO NUMERO-ROM(INDICE)
-             COMPUTE INDICE = INDICE + 1 END-COMPUTE
-             MOVE "X" TO NUMERO-ROM(INDICE)
-            WHEN NUMERO-AUX > 5
-             SUBTRACT 5 FROM NUMERO-AUX GIVING NUMERO-AUX
-             MOVE "V" TO NUMERO-ROM(INDICE)
-            WHEN NUMERO-AUX = 4
-             MOVE 0 TO NUMERO-AUX
-             MOVE "I" TO NUMERO-ROM(INDICE)
-             COMPUTE INDICE = INDICE + 1 END-COMPUTE
-             MOVE "V" TO NUMERO-ROM(INDICE)
-            WHEN NUMERO-AUX <= 3
-             SUBTRACT 1 FROM NUMERO-AUX GIVING NUMERO-AUX
-             MOVE "I" TO NUMERO-ROM(INDICE)
-            END-EVALUATE
-            COMPUTE INDICE = INDICE + 1 END-COMPUTE.
-
-      *****************************************************************
-      * ESTE PARRAFO ATRAVES DE UN BUCLE CONCATENA CADA CARACTER QUE  *
-      * ESTE GUARDADO EN EL ARREGLO GUARDANDOLO EN LA VARIABLE        *
-      *****************************************************************
-       0300-MOSTRAR-NUMERO.
-            STRING NUMERO-ROM(1) DELIMITED BY SIZE
-               NUMERO-ROM(2) DELIMITED BY SIZE
-               NUMERO-ROM(3) DELIMITED BY SIZE
-               NUMERO-ROM(4) DELIMITED BY SIZE
-               NUMERO-ROM(5) DELIMITED BY SIZE
-               NUMERO-ROM(6) DELIMITED BY SIZE
-               NUMERO-ROM(7) DELIMITED BY SIZE
-               NUMERO-ROM(8) DELIMITED BY SIZE
-               INTO STRING-ROMANO
-            END-STRING
-            DISPLAY "EL NUMERO " NUMERO-IN " EN ROMANO " STRING-ROMANO.
-
-       0400-FIN.
-            STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. NUMROM.
+000120 AUTHOR. TRONCOSO LEANDRO.
+000130 INSTALLATION. DEPARTAMENTO DE SISTEMAS.
+000140 DATE-WRITTEN. 01/01/2024.
+000150 DATE-COMPILED. 01/01/2024.
+000160*----------------------------------------------------------------
+000170* HISTORIAL DE MODIFICACIONES
+000180*----------------------------------------------------------------
+000190* FECHA       AUTOR   DESCRIPCION
+000200* ----------  ------  ----------------------------------------
+000210* 01/01/2024  TL      VERSION ORIGINAL, UN NUMERO POR CORRIDA
+000220* 09/08/2026  TL      PROCESO POR LOTES: LEE ARCHIVO ENTRADA Y
+000230*                     GRABA REPORTE DE SALIDA EN LUGAR DE UN
+000240*                     UNICO ACCEPT/DISPLAY POR EJECUCION.
+000250* 09/08/2026  TL      SE AMPLIA EL RANGO CONVERTIBLE DE 1-100 A
+000260*                     1-3999, AGREGANDO LOS SIMBOLOS D Y M Y LAS
+000270*                     FORMAS SUSTRACTIVAS CD Y CM.
+000280* 09/08/2026  TL      SE AGREGA ARCHIVO DE AUDITORIA: CADA
+000290*                     REGISTRO PROCESADO QUEDA GRABADO CON FECHA,
+000300*                     HORA, NUMERO-IN, STRING-ROMANO Y ESTADO
+000310*                     ACEPTADO/RECHAZADO.
+000320* 09/08/2026  TL      LA VALIDACION DE RANGO "NUMERO-IN >= 1 OR
+000330*                     NUMERO-IN <= 100" ERA UN OR QUE SIEMPRE DABA
+000340*                     VERDADERO Y NUNCA RECHAZABA NADA. SE
+000350*                     REEMPLAZA POR UNA VALIDACION REAL CON UN
+000360*                     CODIGO DE RECHAZO DISTINTO POR TIPO DE
+000370*                     ERROR (NO NUMERICO / CERO / FUERA DE RANGO),
+000380*                     DEVUELTO EN RETURN-CODE PARA EL PASO DE JCL.
+000390* 09/08/2026  TL      SE AGREGA REPORTE DE TOTALES DE CONTROL AL
+000400*                     FINALIZAR LA CORRIDA: REGISTROS LEIDOS,
+000410*                     ACEPTADOS, RECHAZADOS Y NUMERO MAYOR/MENOR
+000420*                     PROCESADO.
+000430* 09/08/2026  TL      SE AGREGA CHECKPOINT/RESTART PARA CORRIDAS
+000440*                     GRANDES: CADA WS-CHECKPOINT-INTERVALO
+000450*                     REGISTROS SE GRABA LA POSICION ALCANZADA EN
+000460*                     EL ARCHIVO CHECKPT. SI ESE ARCHIVO YA EXISTE
+000470*                     AL INICIAR, LA CORRIDA SALTEA LOS REGISTROS
+000480*                     YA PROCESADOS Y CONTINUA DESDE AHI.
+000490* 09/08/2026  TL      SE INCORPORA LA COPY ROMANLAY (COMPARTIDA
+000500*                     CON NUMINV) Y UN ARCHIVO MAESTRO INDEXADO
+000510*                     POR NUMERO-IN QUE QUEDA ACTUALIZADO CON LA
+000520*                     ULTIMA CONVERSION ACEPTADA DE CADA NUMERO.
+000530*                     EL LAYOUT COMPARTIDO GUARDA EL ROMANO EN 8
+000540*                     POSICIONES; LOS NUMEROS CUYA FORMA ROMANA
+000550*                     SUPERA ESE ANCHO (POR ENCIMA DE 3888) SE
+000560*                     SIGUEN CONVIRTIENDO Y AUDITANDO CON
+000570*                     NORMALIDAD PERO NO SE VUELCAN AL MAESTRO.
+000580* 09/08/2026  TL      SE EXTRAE LA GENERACION DEL NUMERO ROMANO
+000590*                     AL SUBPROGRAMA NUMCNV, PARA QUE LA MISMA
+000600*                     RUTINA DE CONVERSION LA REUTILICE LA NUEVA
+000610*                     TRANSACCION EN LINEA NUMROMO.
+000620* 09/08/2026  TL      SE AGREGA CONTROL DEL FORMATO DE SALIDA POR
+000630*                     PARM DEL PASO DE JCL: POSICION 1 = "M" PARA
+000640*                     LISTAR EL ROMANO EN MINUSCULAS Y POSICION 2
+000650*                     = "C" PARA UN REPORTE COLUMNAR DE ANCHO FIJO
+000660*                     EN LUGAR DEL MENSAJE DESCRIPTIVO HABITUAL.
+000670* 09/08/2026  TL      CORRECCION AL CHECKPOINT/RESTART: EL PUNTO
+000680*                     SE GRABABA APENAS LEIDO EL REGISTRO, ANTES
+000690*                     DE VALIDARLO, CONVERTIRLO Y VOLCARLO A
+000700*                     SALIDA/MAESTRO/AUDITORIA, POR LO QUE UN
+000710*                     ABEND JUSTO EN UN REGISTRO DE CORTE LO DABA
+000720*                     POR PROCESADO SIN HABERLO ESTADO. SE PASA
+000730*                     EL PERFORM DE 4200-GRABAR-CHECKPOINT A
+000740*                     DESPUES DE 4100-ESCRIBIR-AUDITORIA. DE PASO
+000750*                     SE AMPLIA REG-CHECKPT PARA QUE TAMBIEN
+000760*                     PERSISTA LOS CONTADORES DE ACEPTADOS Y
+000770*                     RECHAZADOS (ANTES SOLO SE GRABABA Y
+000780*                     RESTAURABA EL DE LEIDOS), YA QUE UN
+000790*                     RESTART DEJABA ESOS DOS CONTADORES EN CERO
+000800*                     Y EL REPORTE DE TOTALES DE CONTROL QUEDABA
+000810*                     INCONSISTENTE (LEIDOS ACUMULADO CONTRA
+000820*                     ACEPTADOS+RECHAZADOS DE UN SOLO TRAMO).
+000830* 09/08/2026  TL      EL CHECKPOINT TAMPOCO PERSISTIA EL NUMERO
+000840*                     MAYOR/MENOR PROCESADO: UN RESTART VOLVIA A
+000850*                     ARRANCAR ESOS DOS ACUMULADORES DESDE SU
+000860*                     VALOR INICIAL, POR LO QUE EL REPORTE FINAL
+000870*                     SOLO REFLEJABA EL TRAMO POSTERIOR AL PUNTO
+000880*                     DE CORTE Y NO EL RANGO COMPLETO DE LA
+000890*                     CORRIDA. SE AGREGAN CHKPT-NUMERO-MAYOR Y
+000900*                     CHKPT-NUMERO-MENOR A REG-CHECKPT, SE
+000910*                     RESTAURAN EN 1200-LEER-CHECKPOINT Y SE
+000920*                     GRABAN EN 4200-GRABAR-CHECKPOINT. EL RESET
+000930*                     DE FIN DE CORRIDA DEJA CHKPT-NUMERO-MENOR
+000940*                     EN 9999 (NO EN CERO) PARA QUE EL PROXIMO
+000950*                     ARRANQUE EN FRIO PARTA DEL VALOR CENTINELA
+000960*                     CORRECTO PARA UN MINIMO.
+000961* 09/08/2026  TL      SE QUITA EL SALTEO DE REGISTROS "DE MAS DE 8
+000962*                     POSICIONES" EN 4300-ACTUALIZAR-MAESTRO: AHORA
+000963*                     QUE ROMANLAY-STRING-ROMANO TIENE 15
+000964*                     POSICIONES (VER ROMANLAY) YA NO HAY NINGUN
+000965*                     ROMANO DEL RANGO 1-3999 QUE NO ENTRE EN EL
+000966*                     MAESTRO, ASI QUE LA GRABACION PASA A SER
+000967*                     INCONDICIONAL Y SE ELIMINA EL TRUNCADO A 8
+000968*                     POSICIONES DEL MOVE.
+000970*----------------------------------------------------------------
+000980 ENVIRONMENT DIVISION.
+000990 INPUT-OUTPUT SECTION.
+001000 FILE-CONTROL.
+001010     SELECT ENTRADA ASSIGN TO ENTRADA
+001020         ORGANIZATION IS SEQUENTIAL.
+001030     SELECT SALIDA  ASSIGN TO SALIDA
+001040         ORGANIZATION IS SEQUENTIAL.
+001050     SELECT AUDITLOG ASSIGN TO AUDITLOG
+001060         ORGANIZATION IS SEQUENTIAL
+001070         FILE STATUS IS WS-FS-AUDITLOG.
+001080     SELECT CHECKPT ASSIGN TO CHECKPT
+001090         ORGANIZATION IS SEQUENTIAL
+001100         FILE STATUS IS WS-FS-CHECKPT.
+001110     SELECT MAESTRO ASSIGN TO MAESTRO
+001120         ORGANIZATION IS INDEXED
+001130         ACCESS MODE IS DYNAMIC
+001140         RECORD KEY IS ROMANLAY-NUMERO-IN
+001150         FILE STATUS IS WS-FS-MAESTRO.
+001160 DATA DIVISION.
+001170 FILE SECTION.
+001180 FD  ENTRADA
+001190     LABEL RECORDS ARE STANDARD
+001200     RECORDING MODE IS F.
+001210 01  REG-ENTRADA.
+001220     05  REG-NUMERO-IN          PIC 9(04).
+001230 FD  SALIDA
+001240     LABEL RECORDS ARE STANDARD
+001250     RECORDING MODE IS F.
+001260 01  REG-SALIDA                 PIC X(80).
+001270 FD  AUDITLOG
+001280     LABEL RECORDS ARE STANDARD
+001290     RECORDING MODE IS F.
+001300 01  REG-AUDITLOG.
+001310     05  AUD-FECHA              PIC 9(08).
+001320     05  AUD-HORA               PIC 9(08).
+001330     05  AUD-NUMERO-IN          PIC 9(04).
+001340     05  AUD-STRING-ROMANO      PIC X(15).
+001350     05  AUD-ESTADO             PIC X(01).
+001360         88  AUD-ACEPTADO               VALUE "A".
+001370         88  AUD-RECHAZADO              VALUE "R".
+001380 FD  CHECKPT
+001390     LABEL RECORDS ARE STANDARD
+001400     RECORDING MODE IS F.
+001410 01  REG-CHECKPT.
+001420     05  CHKPT-LEIDOS           PIC 9(06).
+001430     05  CHKPT-ACEPTADOS        PIC 9(06).
+001440     05  CHKPT-RECHAZADOS       PIC 9(06).
+001450     05  CHKPT-NUMERO-MAYOR     PIC 9(04).
+001460     05  CHKPT-NUMERO-MENOR     PIC 9(04).
+001470 FD  MAESTRO
+001480     LABEL RECORDS ARE STANDARD.
+001490 01  REG-MAESTRO.
+001500     COPY ROMANLAY.
+001510 WORKING-STORAGE SECTION.
+001520 01  WS-SWITCHES.
+001530     05  WS-SW-FIN-ARCHIVO      PIC X(01) VALUE "N".
+001540         88  WS-FIN-ARCHIVO             VALUE "S".
+001550     05  WS-SW-ESTADO           PIC X(01) VALUE "A".
+001560         88  WS-ACEPTADO                VALUE "A".
+001570         88  WS-RECHAZADO               VALUE "R".
+001580     05  WS-SW-DATO-NUMERICO    PIC X(01) VALUE "N".
+001590         88  WS-HUBO-DATO-NUMERICO      VALUE "S".
+001600     05  WS-SW-FIN-CHECKPT      PIC X(01) VALUE "N".
+001610         88  WS-FIN-CHECKPT             VALUE "S".
+001620 01  WS-FECHA-HORA.
+001630     05  WS-FECHA-CORRIDA       PIC 9(08).
+001640     05  WS-HORA-CORRIDA        PIC 9(08).
+001650 77  WS-FS-AUDITLOG             PIC X(02).
+001660     88  WS-FS-AUDITLOG-OK             VALUE "00".
+001670     88  WS-FS-AUDITLOG-NO-EXISTE      VALUE "35".
+001680 77  WS-FS-CHECKPT              PIC X(02).
+001690     88  WS-FS-CHECKPT-OK              VALUE "00".
+001700     88  WS-FS-CHECKPT-NO-EXISTE       VALUE "35".
+001710 77  WS-FS-MAESTRO              PIC X(02).
+001720     88  WS-FS-MAESTRO-OK              VALUE "00".
+001730     88  WS-FS-MAESTRO-NO-EXISTE       VALUE "35".
+001740 77  WS-CHECKPOINT-INTERVALO    PIC 9(06) VALUE 100.
+001750 77  WS-CNT-RESTART             PIC 9(06) VALUE 0.
+001760 77  WS-CNT-SALTOS              PIC 9(06) VALUE 0.
+001770 77  WS-CNT-COCIENTE            PIC 9(06) VALUE 0.
+001780 77  WS-CNT-RESIDUO             PIC 9(06) VALUE 0.
+001790 77  WS-RC-REGISTRO             PIC 9(02) VALUE 0.
+001800     88  RC-OK                         VALUE 0.
+001810     88  RC-NO-NUMERICO                VALUE 4.
+001820     88  RC-CERO                       VALUE 8.
+001830     88  RC-FUERA-RANGO                VALUE 12.
+001840 77  WS-RC-MAXIMO               PIC 9(02) VALUE 0.
+001850 01  WS-TOTALES-CONTROL.
+001860     05  WS-CNT-LEIDOS          PIC 9(06) VALUE 0.
+001870     05  WS-CNT-ACEPTADOS       PIC 9(06) VALUE 0.
+001880     05  WS-CNT-RECHAZADOS      PIC 9(06) VALUE 0.
+001890 77  WS-NUMERO-MAYOR            PIC 9(04) VALUE 0.
+001900 77  WS-NUMERO-MENOR            PIC 9(04) VALUE 9999.
+001910 77  NUMERO-IN                  PIC 9(04).
+001920 77  STRING-ROMANO              PIC X(15).
+001930 77  WS-ROMANO-SALIDA           PIC X(15).
+001940 01  WS-OPCIONES-SALIDA.
+001950     05  WS-OPC-MINUSCULAS      PIC X(01) VALUE "N".
+001960         88  WS-USAR-MINUSCULAS        VALUE "S".
+001970     05  WS-OPC-COLUMNAR        PIC X(01) VALUE "N".
+001980         88  WS-USAR-COLUMNAR          VALUE "S".
+001990 LINKAGE SECTION.
+002000 01  WS-PARM.
+002010     05  WS-PARM-LONGITUD       PIC S9(04) COMP.
+002020     05  WS-PARM-DATOS          PIC X(20).
+002030 PROCEDURE DIVISION USING WS-PARM.
+002040*----------------------------------------------------------------
+002050*                        P A R R A F O   P R I N C I P A L
+002060*----------------------------------------------------------------
+002070 0000-MAINLINE.
+002080     PERFORM 1000-INICIALIZAR THRU 1000-EXIT
+002090     PERFORM 2000-PROCESAR-ARCHIVO THRU 2000-EXIT
+002100         UNTIL WS-FIN-ARCHIVO
+002110     PERFORM 8000-EMITIR-REPORTE-CONTROL THRU 8000-EXIT
+002120     PERFORM 9000-FINALIZAR THRU 9000-EXIT
+002130     GO TO 9999-FIN.
+002140*----------------------------------------------------------------
+002150* ABRE LOS ARCHIVOS Y REALIZA LA LECTURA INICIAL (PRIMING READ)
+002160*----------------------------------------------------------------
+002170 1000-INICIALIZAR.
+002180     PERFORM 1100-LEER-PARM THRU 1100-EXIT
+002190     OPEN INPUT CHECKPT
+002200     IF WS-FS-CHECKPT-NO-EXISTE
+002210         MOVE 0 TO WS-CNT-RESTART
+002220     ELSE
+002230         PERFORM 1200-LEER-CHECKPOINT THRU 1200-EXIT
+002240             UNTIL WS-FIN-CHECKPT
+002250         CLOSE CHECKPT
+002260     END-IF
+002270     OPEN OUTPUT CHECKPT
+002280     OPEN I-O MAESTRO
+002290     IF WS-FS-MAESTRO-NO-EXISTE
+002300         OPEN OUTPUT MAESTRO
+002310         CLOSE MAESTRO
+002320         OPEN I-O MAESTRO
+002330     END-IF
+002340     OPEN INPUT ENTRADA
+002350     OPEN OUTPUT SALIDA
+002360     OPEN EXTEND AUDITLOG
+002370     IF WS-FS-AUDITLOG-NO-EXISTE
+002380         OPEN OUTPUT AUDITLOG
+002390     END-IF
+002400     ACCEPT WS-FECHA-CORRIDA FROM DATE YYYYMMDD
+002410     ACCEPT WS-HORA-CORRIDA FROM TIME
+002420     MOVE WS-CNT-RESTART TO WS-CNT-LEIDOS
+002430     IF WS-CNT-RESTART > 0
+002440         DISPLAY "RESTART: SE SALTEAN " WS-CNT-RESTART
+002450             " REGISTROS YA PROCESADOS."
+002460         PERFORM 1350-SALTAR-REGISTRO THRU 1350-EXIT
+002470             VARYING WS-CNT-SALTOS FROM 1 BY 1
+002480             UNTIL WS-CNT-SALTOS > WS-CNT-RESTART
+002490                 OR WS-FIN-ARCHIVO
+002500     END-IF
+002510     PERFORM 1300-LEER-REGISTRO THRU 1300-EXIT.
+002520 1000-EXIT.
+002530     EXIT.
+002540*----------------------------------------------------------------
+002550* INTERPRETA EL PARM DEL PASO DE JCL PARA DEFINIR EL FORMATO DEL
+002560* REPORTE DE SALIDA. POSICION 1 = "M" LISTA EL ROMANO EN
+002570* MINUSCULAS; POSICION 2 = "C" USA UN REPORTE COLUMNAR DE ANCHO
+002580* FIJO EN LUGAR DEL MENSAJE DESCRIPTIVO. SIN PARM, O CON
+002590* CUALQUIER OTRO VALOR, SE MANTIENE EL FORMATO HABITUAL.
+002600*----------------------------------------------------------------
+002610 1100-LEER-PARM.
+002620     IF WS-PARM-LONGITUD > 0
+002630         IF WS-PARM-DATOS(1:1) = "M"
+002640             SET WS-USAR-MINUSCULAS TO TRUE
+002650         END-IF
+002660         IF WS-PARM-LONGITUD > 1
+002670             IF WS-PARM-DATOS(2:1) = "C"
+002680                 SET WS-USAR-COLUMNAR TO TRUE
+002690             END-IF
+002700         END-IF
+002710     END-IF.
+002720 1100-EXIT.
+002730     EXIT.
+002740*----------------------------------------------------------------
+002750* LEE EL ARCHIVO DE CHECKPOINT DE LA CORRIDA ANTERIOR HASTA EL
+002760* FINAL, DEJANDO EN WS-CNT-RESTART LA ULTIMA POSICION GRABADA
+002770*----------------------------------------------------------------
+002780 1200-LEER-CHECKPOINT.
+002790     READ CHECKPT
+002800         AT END
+002810             SET WS-FIN-CHECKPT TO TRUE
+002820         NOT AT END
+002830             MOVE CHKPT-LEIDOS TO WS-CNT-RESTART
+002840             MOVE CHKPT-ACEPTADOS TO WS-CNT-ACEPTADOS
+002850             MOVE CHKPT-RECHAZADOS TO WS-CNT-RECHAZADOS
+002860             MOVE CHKPT-NUMERO-MAYOR TO WS-NUMERO-MAYOR
+002870             MOVE CHKPT-NUMERO-MENOR TO WS-NUMERO-MENOR
+002880     END-READ.
+002890 1200-EXIT.
+002900     EXIT.
+002910*----------------------------------------------------------------
+002920* DESCARTA UN REGISTRO DE ENTRADA YA PROCESADO EN UNA CORRIDA
+002930* ANTERIOR, PARA REANUDAR DESDE EL PUNTO DEL ULTIMO CHECKPOINT
+002940*----------------------------------------------------------------
+002950 1350-SALTAR-REGISTRO.
+002960     READ ENTRADA
+002970         AT END
+002980             SET WS-FIN-ARCHIVO TO TRUE
+002990     END-READ.
+003000 1350-EXIT.
+003010     EXIT.
+003020*----------------------------------------------------------------
+003030* LEE UN REGISTRO DE ENTRADA Y ACTIVA EL SWITCH DE FIN DE ARCHIVO
+003040*----------------------------------------------------------------
+003050 1300-LEER-REGISTRO.
+003060     READ ENTRADA
+003070         AT END
+003080             SET WS-FIN-ARCHIVO TO TRUE
+003090     END-READ.
+003100 1300-EXIT.
+003110     EXIT.
+003120*----------------------------------------------------------------
+003130* PROCESA EL REGISTRO ACTUAL Y AVANZA AL SIGUIENTE
+003140*----------------------------------------------------------------
+003150 2000-PROCESAR-ARCHIVO.
+003160     ADD 1 TO WS-CNT-LEIDOS
+003170     MOVE SPACES TO STRING-ROMANO
+003180     MOVE REG-NUMERO-IN TO NUMERO-IN
+003190     PERFORM 2100-VALIDAR-NUMERO THRU 2100-EXIT
+003200     IF WS-ACEPTADO
+003210         ADD 1 TO WS-CNT-ACEPTADOS
+003220         CALL "NUMCNV" USING NUMERO-IN STRING-ROMANO
+003230         PERFORM 0300-MOSTRAR-NUMERO THRU 0300-EXIT
+003250         PERFORM 4300-ACTUALIZAR-MAESTRO THRU 4300-EXIT
+003310     ELSE
+003320         ADD 1 TO WS-CNT-RECHAZADOS
+003330     END-IF
+003340     PERFORM 4100-ESCRIBIR-AUDITORIA THRU 4100-EXIT
+003350     DIVIDE WS-CNT-LEIDOS BY WS-CHECKPOINT-INTERVALO
+003360         GIVING WS-CNT-COCIENTE REMAINDER WS-CNT-RESIDUO
+003370     IF WS-CNT-RESIDUO = 0
+003380         PERFORM 4200-GRABAR-CHECKPOINT THRU 4200-EXIT
+003390     END-IF
+003400     PERFORM 1300-LEER-REGISTRO THRU 1300-EXIT.
+003410 2000-EXIT.
+003420     EXIT.
+003430*----------------------------------------------------------------
+003440* VALIDA EL DATO DE ENTRADA Y ASIGNA UN CODIGO DE RECHAZO
+003450* DISTINTO SEGUN EL TIPO DE ERROR:
+003460*    RC-NO-NUMERICO (04) EL DATO NO ES NUMERICO
+003470*    RC-CERO        (08) EL DATO ES CERO
+003480*    RC-FUERA-RANGO (12) EL DATO SUPERA EL LIMITE CONVERTIBLE
+003490* EL MAYOR CODIGO DE LA CORRIDA QUEDA EN WS-RC-MAXIMO PARA
+003500* DEVOLVERSE EN RETURN-CODE AL FINALIZAR EL PROGRAMA.
+003510*----------------------------------------------------------------
+003520 2100-VALIDAR-NUMERO.
+003530     SET WS-ACEPTADO TO TRUE
+003540     SET RC-OK TO TRUE
+003550     IF NUMERO-IN NOT IS NUMERIC
+003560         SET WS-RECHAZADO TO TRUE
+003570         SET RC-NO-NUMERICO TO TRUE
+003580         DISPLAY "EL DATO NO ES NUMERICO."
+003590     ELSE
+003600         SET WS-HUBO-DATO-NUMERICO TO TRUE
+003610         IF NUMERO-IN > WS-NUMERO-MAYOR
+003620             MOVE NUMERO-IN TO WS-NUMERO-MAYOR
+003630         END-IF
+003640         IF NUMERO-IN < WS-NUMERO-MENOR
+003650             MOVE NUMERO-IN TO WS-NUMERO-MENOR
+003660         END-IF
+003670         IF NUMERO-IN = 0
+003680             SET WS-RECHAZADO TO TRUE
+003690             SET RC-CERO TO TRUE
+003700             DISPLAY "EL NUMERO NO PUEDE SER CERO."
+003710         ELSE
+003720             IF NUMERO-IN > 3999
+003730                 SET WS-RECHAZADO TO TRUE
+003740                 SET RC-FUERA-RANGO TO TRUE
+003750                 DISPLAY "NO PUEDE CONVERTIRSE"
+003760             END-IF
+003770         END-IF
+003780     END-IF
+003790     IF WS-RC-REGISTRO > WS-RC-MAXIMO
+003800         MOVE WS-RC-REGISTRO TO WS-RC-MAXIMO
+003810     END-IF.
+003820 2100-EXIT.
+003830     EXIT.
+003840*----------------------------------------------------------------
+003850* GRABA UN REGISTRO EN EL ARCHIVO DE AUDITORIA POR CADA NUMERO
+003860* PROCESADO, ACEPTADO O RECHAZADO
+003870*----------------------------------------------------------------
+003880 4100-ESCRIBIR-AUDITORIA.
+003890     MOVE WS-FECHA-CORRIDA  TO AUD-FECHA
+003900     MOVE WS-HORA-CORRIDA   TO AUD-HORA
+003910     MOVE NUMERO-IN         TO AUD-NUMERO-IN
+003920     MOVE STRING-ROMANO     TO AUD-STRING-ROMANO
+003930     IF WS-ACEPTADO
+003940         SET AUD-ACEPTADO TO TRUE
+003950     ELSE
+003960         SET AUD-RECHAZADO TO TRUE
+003970     END-IF
+003980     WRITE REG-AUDITLOG.
+003990 4100-EXIT.
+004000     EXIT.
+004010*----------------------------------------------------------------
+004020* GRABA LA POSICION ACTUAL EN EL ARCHIVO DE CHECKPOINT CADA
+004030* WS-CHECKPOINT-INTERVALO REGISTROS, PARA PERMITIR REANUDAR LA
+004040* CORRIDA DESDE ESE PUNTO SI EL PROCESO SE INTERRUMPE
+004050*----------------------------------------------------------------
+004060 4200-GRABAR-CHECKPOINT.
+004070     MOVE WS-CNT-LEIDOS     TO CHKPT-LEIDOS
+004080     MOVE WS-CNT-ACEPTADOS  TO CHKPT-ACEPTADOS
+004090     MOVE WS-CNT-RECHAZADOS TO CHKPT-RECHAZADOS
+004100     MOVE WS-NUMERO-MAYOR   TO CHKPT-NUMERO-MAYOR
+004110     MOVE WS-NUMERO-MENOR   TO CHKPT-NUMERO-MENOR
+004120     WRITE REG-CHECKPT.
+004130 4200-EXIT.
+004140     EXIT.
+004150*----------------------------------------------------------------
+004160* GRABA O ACTUALIZA EN EL ARCHIVO MAESTRO EL REGISTRO CORRESPON-
+004170* DIENTE AL NUMERO CONVERTIDO. SI YA EXISTE UN REGISTRO CON LA
+004180* MISMA CLAVE (CONVERSION PREVIA DEL MISMO NUMERO) SE REGRABA.
+004190*----------------------------------------------------------------
+004200 4300-ACTUALIZAR-MAESTRO.
+004210     MOVE NUMERO-IN TO ROMANLAY-NUMERO-IN
+004220     MOVE STRING-ROMANO TO ROMANLAY-STRING-ROMANO
+004230     SET ROMANLAY-ACEPTADO TO TRUE
+004240     MOVE WS-FECHA-CORRIDA TO ROMANLAY-FECHA-CONV
+004250     WRITE REG-MAESTRO
+004260         INVALID KEY
+004270             PERFORM 4310-REGRABAR-MAESTRO THRU 4310-EXIT
+004280     END-WRITE.
+004290 4300-EXIT.
+004300     EXIT.
+004310*----------------------------------------------------------------
+004320* REGRABA UN REGISTRO DEL MAESTRO CUYA CLAVE YA EXISTIA
+004330*----------------------------------------------------------------
+004340 4310-REGRABAR-MAESTRO.
+004350     REWRITE REG-MAESTRO.
+004360 4310-EXIT.
+004370     EXIT.
+004380*----------------------------------------------------------------
+004390* ARMA LA LINEA DE REPORTE Y LA GRABA EN EL ARCHIVO DE SALIDA. EL
+004400* ROMANO SE LISTA EN MAYUSCULAS O MINUSCULAS SEGUN WS-OPC-
+004410* MINUSCULAS, Y LA LINEA SE ARMA COMO MENSAJE DESCRIPTIVO O COMO
+004420* REPORTE COLUMNAR DE ANCHO FIJO SEGUN WS-OPC-COLUMNAR, AMBOS
+004430* DEFINIDOS UNA UNICA VEZ AL INICIO DE LA CORRIDA POR 1100-LEER-
+004440* PARM.
+004450*----------------------------------------------------------------
+004460 0300-MOSTRAR-NUMERO.
+004470     MOVE STRING-ROMANO TO WS-ROMANO-SALIDA
+004480     IF WS-USAR-MINUSCULAS
+004490         INSPECT WS-ROMANO-SALIDA
+004500             CONVERTING "IVXLCDM" TO "ivxlcdm"
+004510     END-IF
+004520     MOVE SPACES TO REG-SALIDA
+004530     IF WS-USAR-COLUMNAR
+004540         MOVE NUMERO-IN         TO REG-SALIDA(1:4)
+004550         MOVE WS-ROMANO-SALIDA  TO REG-SALIDA(6:15)
+004560     ELSE
+004570         STRING "EL NUMERO " NUMERO-IN " EN ROMANO "
+004580             WS-ROMANO-SALIDA DELIMITED BY SIZE
+004590             INTO REG-SALIDA
+004600         END-STRING
+004610     END-IF
+004620     WRITE REG-SALIDA
+004630     DISPLAY REG-SALIDA.
+004640 0300-EXIT.
+004650     EXIT.
+004660*----------------------------------------------------------------
+004670* ARMA Y GRABA EL REPORTE DE TOTALES DE CONTROL AL FINAL DE LA
+004680* CORRIDA: REGISTROS LEIDOS, ACEPTADOS, RECHAZADOS Y EL NUMERO
+004690* MAYOR Y MENOR ENTRE LOS DATOS NUMERICOS PROCESADOS.
+004700*----------------------------------------------------------------
+004710 8000-EMITIR-REPORTE-CONTROL.
+004720     MOVE SPACES TO REG-SALIDA
+004730     STRING "TOTAL REGISTROS LEIDOS.....: " WS-CNT-LEIDOS
+004740         DELIMITED BY SIZE INTO REG-SALIDA
+004750     END-STRING
+004760     WRITE REG-SALIDA
+004770     DISPLAY REG-SALIDA
+004780     MOVE SPACES TO REG-SALIDA
+004790     STRING "TOTAL REGISTROS ACEPTADOS..: " WS-CNT-ACEPTADOS
+004800         DELIMITED BY SIZE INTO REG-SALIDA
+004810     END-STRING
+004820     WRITE REG-SALIDA
+004830     DISPLAY REG-SALIDA
+004840     MOVE SPACES TO REG-SALIDA
+004850     STRING "TOTAL REGISTROS RECHAZADOS.: " WS-CNT-RECHAZADOS
+004860         DELIMITED BY SIZE INTO REG-SALIDA
+004870     END-STRING
+004880     WRITE REG-SALIDA
+004890     DISPLAY REG-SALIDA
+004900     IF WS-HUBO-DATO-NUMERICO
+004910         MOVE SPACES TO REG-SALIDA
+004920         STRING "NUMERO MAYOR PROCESADO.....: " WS-NUMERO-MAYOR
+004930             DELIMITED BY SIZE INTO REG-SALIDA
+004940         END-STRING
+004950         WRITE REG-SALIDA
+004960         DISPLAY REG-SALIDA
+004970         MOVE SPACES TO REG-SALIDA
+004980         STRING "NUMERO MENOR PROCESADO.....: " WS-NUMERO-MENOR
+004990             DELIMITED BY SIZE INTO REG-SALIDA
+005000         END-STRING
+005010         WRITE REG-SALIDA
+005020         DISPLAY REG-SALIDA
+005030     END-IF.
+005040 8000-EXIT.
+005050     EXIT.
+005060*----------------------------------------------------------------
+005070* CIERRA ARCHIVOS Y TERMINA LA CORRIDA
+005080*----------------------------------------------------------------
+005090 9000-FINALIZAR.
+005100     MOVE ZEROS TO REG-CHECKPT
+005110     MOVE 9999 TO CHKPT-NUMERO-MENOR
+005120     WRITE REG-CHECKPT
+005130     CLOSE ENTRADA
+005140     CLOSE SALIDA
+005150     CLOSE CHECKPT
+005160     CLOSE MAESTRO
+005170     CLOSE AUDITLOG.
+005180 9000-EXIT.
+005190     EXIT.
+005200 9999-FIN.
+005210     MOVE WS-RC-MAXIMO TO RETURN-CODE
+005220     STOP RUN.
